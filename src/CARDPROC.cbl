@@ -5,57 +5,116 @@
       ******************************************************************
       * Purpose: Process card transactions against account master file *
       *          Apply business rules and generate outputs             *
+      *                                                                 
+      * Modification History:                                          *
+      *   2026-08-09  Converted account master from a sequential file  *
+      *               loaded into a fixed-size memory table to an      *
+      *               indexed file keyed on ACCT-CARD-NUM, read/       *
+      *               rewritten directly by key.  Removes the former   *
+      *               100-account ceiling in WS-ACCOUNT-TABLE.         *
       ******************************************************************
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ACCOUNTS-IN
-               ASSIGN TO ACCOUNTSIN
-               ORGANIZATION IS SEQUENTIAL
-               ACCESS MODE IS SEQUENTIAL
-               FILE STATUS IS WS-ACCT-IN-STATUS.
-               
+           SELECT ACCOUNT-MASTER
+               ASSIGN TO ACCTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-CARD-NUM
+               FILE STATUS IS WS-ACCT-MAST-STATUS.
+
            SELECT TXNS-IN
                ASSIGN TO TXNSIN
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-TXN-IN-STATUS.
-               
+
+           SELECT OPTIONAL TXN-FEED-1
+               ASSIGN TO TXNFEED1
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FEED1-STATUS.
+
+           SELECT OPTIONAL TXN-FEED-2
+               ASSIGN TO TXNFEED2
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FEED2-STATUS.
+
+           SELECT OPTIONAL TXN-FEED-3
+               ASSIGN TO TXNFEED3
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FEED3-STATUS.
+
+           SELECT TXN-SORT-WORK
+               ASSIGN TO TXNSORTW.
+
            SELECT ACCOUNTS-OUT
                ASSIGN TO ACCOUNTSOUT
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-ACCT-OUT-STATUS.
-               
+
            SELECT STATEMENTS-OUT
                ASSIGN TO STATEMENTSOUT
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-STMT-OUT-STATUS.
-               
+
            SELECT REJECTS-OUT
                ASSIGN TO REJECTSOUT
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-REJ-OUT-STATUS.
-       
+
+           SELECT TRANHIST-OUT
+               ASSIGN TO TRANHISTOUT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TRANHIST-STATUS.
+
+           SELECT OPTIONAL CHECKPOINT-FILE
+               ASSIGN TO CHKPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
       ******************************************************************
-      * Account Master File - Input                                   *
+      * Account Master File - indexed, keyed on ACCT-CARD-NUM          *
+      * Replaces the old ACCOUNTS-IN/ACCOUNTS-OUT sequential pair.     *
+      * Read and rewritten directly by key - no in-memory table, so    *
+      * there is no cap on the number of accounts CARDPROC can carry.  *
       ******************************************************************
-       FD  ACCOUNTS-IN
+       FD  ACCOUNT-MASTER
            RECORDING MODE IS F
-           RECORD CONTAINS 52 CHARACTERS
-           BLOCK CONTAINS 0 RECORDS.
-       01  ACCOUNT-REC-IN.
-           05  ACCT-CARD-NUM-IN     PIC X(16).
-           05  ACCT-NAME-IN         PIC X(20).
-           05  ACCT-CREDIT-LIMIT-IN PIC 9(7)V99.
-           05  ACCT-CURR-BAL-IN     PIC S9(7)V99.
-           05  ACCT-STATUS-IN       PIC X(1).
-       
+           RECORD CONTAINS 110 CHARACTERS.
+       01  ACCOUNT-MASTER-REC.
+           05  ACCT-CARD-NUM        PIC X(16).
+           05  ACCT-NAME            PIC X(20).
+           05  ACCT-CREDIT-LIMIT    PIC 9(7)V99.
+           05  ACCT-CURR-BAL        PIC S9(7)V99.
+           05  ACCT-STATUS          PIC X(1).
+           05  ACCT-OVERLIMIT       PIC X(1).
+               88  ACCT-IS-OVERLIMIT        VALUE 'Y'.
+               88  ACCT-NOT-OVERLIMIT       VALUE SPACE.
+           05  ACCT-APR             PIC 9(2)V999.
+           05  ACCT-INT-BEARING     PIC X(1).
+               88  ACCT-IS-INT-BEARING      VALUE 'Y'.
+               88  ACCT-NOT-INT-BEARING     VALUE 'N'.
+      *    Current-cycle activity accumulators, reset each run by
+      *    COUNT-ACCOUNTS and fed into the statement in
+      *    WRITE-ONE-FINAL-OUTPUT.
+           05  ACCT-CYC-PURCH-AMT   PIC 9(7)V99.
+           05  ACCT-CYC-REFUND-AMT  PIC 9(7)V99.
+           05  ACCT-CYC-FEE-AMT     PIC 9(7)V99.
+           05  ACCT-CYC-CREDIT-AMT  PIC 9(7)V99.
+           05  ACCT-CYC-INT-AMT     PIC 9(7)V99.
+           05  ACCT-CYC-LATE-CNT    PIC 9(3).
+
       ******************************************************************
       * Transaction File - Input                                      *
       ******************************************************************
@@ -69,9 +128,60 @@
            05  TXN-AMOUNT-IN        PIC 9(7)V99.
            05  TXN-DESC-IN          PIC X(20).
            05  TXN-DATE-IN          PIC 9(8).
-       
+
       ******************************************************************
-      * Account Master File - Output                                  *
+      * Merchant Network Feeds - Input (pre-sort/merge sources)        *
+      * Same layout as TXNS-IN; each network feed arrives as its own  *
+      * file instead of being hand-concatenated before the job runs.  *
+      ******************************************************************
+       FD  TXN-FEED-1
+           RECORDING MODE IS F
+           RECORD CONTAINS 52 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01  TXN-FEED-1-REC.
+           05  TF1-CARD-NUM-IN      PIC X(16).
+           05  TF1-TYPE-IN          PIC X(1).
+           05  TF1-AMOUNT-IN        PIC 9(7)V99.
+           05  TF1-DESC-IN          PIC X(20).
+           05  TF1-DATE-IN          PIC 9(8).
+
+       FD  TXN-FEED-2
+           RECORDING MODE IS F
+           RECORD CONTAINS 52 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01  TXN-FEED-2-REC.
+           05  TF2-CARD-NUM-IN      PIC X(16).
+           05  TF2-TYPE-IN          PIC X(1).
+           05  TF2-AMOUNT-IN        PIC 9(7)V99.
+           05  TF2-DESC-IN          PIC X(20).
+           05  TF2-DATE-IN          PIC 9(8).
+
+       FD  TXN-FEED-3
+           RECORDING MODE IS F
+           RECORD CONTAINS 52 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01  TXN-FEED-3-REC.
+           05  TF3-CARD-NUM-IN      PIC X(16).
+           05  TF3-TYPE-IN          PIC X(1).
+           05  TF3-AMOUNT-IN        PIC 9(7)V99.
+           05  TF3-DESC-IN          PIC X(20).
+           05  TF3-DATE-IN          PIC 9(8).
+
+      ******************************************************************
+      * Sort Work File - merges the network feeds and orders them by  *
+      * card number to match the key sequence of ACCOUNT-MASTER        *
+      ******************************************************************
+       SD  TXN-SORT-WORK.
+       01  TXN-SORT-REC.
+           05  TSW-CARD-NUM-IN      PIC X(16).
+           05  TSW-TYPE-IN          PIC X(1).
+           05  TSW-AMOUNT-IN        PIC 9(7)V99.
+           05  TSW-DESC-IN          PIC X(20).
+           05  TSW-DATE-IN          PIC 9(8).
+
+      ******************************************************************
+      * Account Master Extract - Output (sequential report copy of    *
+      * the indexed ACCOUNT-MASTER for downstream consumers)           *
       ******************************************************************
        FD  ACCOUNTS-OUT
            RECORDING MODE IS F
@@ -83,13 +193,13 @@
            05  ACCT-CREDIT-LIMIT-OUT PIC 9(7)V99.
            05  ACCT-CURR-BAL-OUT    PIC S9(7)V99.
            05  ACCT-STATUS-OUT      PIC X(1).
-       
+
       ******************************************************************
       * Statements File - Output                                      *
       ******************************************************************
        FD  STATEMENTS-OUT
            RECORDING MODE IS F
-           RECORD CONTAINS 80 CHARACTERS
+           RECORD CONTAINS 140 CHARACTERS
            BLOCK CONTAINS 0 RECORDS.
        01  STATEMENT-REC-OUT.
            05  STMT-CARD-NUM        PIC X(16).
@@ -101,8 +211,23 @@
            05  STMT-STATUS          PIC X(1).
            05  FILLER               PIC X(1) VALUE SPACE.
            05  STMT-OVERLIMIT-FLAG  PIC X(9).
-           05  FILLER               PIC X(24).
-       
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  STMT-MIN-PAYMENT     PIC 9(7).99.
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  STMT-DUE-DATE        PIC 9(8).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  STMT-PURCH-TOTAL     PIC 9(7).99.
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  STMT-REFUND-TOTAL    PIC 9(7).99.
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  STMT-FEE-TOTAL       PIC 9(7).99.
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  STMT-CREDIT-TOTAL    PIC 9(7).99.
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  STMT-INT-TOTAL       PIC 9(7).99.
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  STMT-LATE-TXN-CNT    PIC 9(3).
+
       ******************************************************************
       * Rejected Transactions File - Output                           *
       ******************************************************************
@@ -123,17 +248,88 @@
            05  FILLER               PIC X(1) VALUE SPACE.
            05  REJ-REASON           PIC X(8).
            05  FILLER               PIC X(20).
-       
+
+      ******************************************************************
+      * Transaction History/Ledger File - Output (audit and dispute   *
+      * research trail - one row per accepted transaction, written    *
+      * as it is posted so it is fully durable before the next        *
+      * transaction is read)                                          *
+      ******************************************************************
+       FD  TRANHIST-OUT
+           RECORDING MODE IS F
+           RECORD CONTAINS 55 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01  TRANHIST-REC-OUT.
+           05  TH-CARD-NUM          PIC X(16).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  TH-TYPE              PIC X(1).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  TH-AMOUNT            PIC 9(7).99.
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  TH-DATE              PIC 9(8).
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  TH-RUN-BALANCE       PIC -9(7).99.
+           05  FILLER               PIC X(1) VALUE SPACE.
+           05  TH-AGING-FLAG        PIC X(4).
+
+      ******************************************************************
+      * Checkpoint/Restart File - records how many TXNS-IN records    *
+      * have been consumed so an abended run can resume without       *
+      * reprocessing transactions already posted to ACCOUNT-MASTER    *
+      ******************************************************************
+      * Carries a full image of WS-CONTROL-TOTALS (less the ending     *
+      * balance, which is always recomputed fresh from ACCOUNT-MASTER *
+      * at report time) so a restart resumes the control totals       *
+      * exactly where the interrupted run left them, not just the     *
+      * beginning balance.                                             *
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 203 CHARACTERS.
+       01  CHECKPOINT-REC.
+           05  CHKPT-TXN-COUNT      PIC 9(7).
+           05  CHKPT-CONTROL-TOTALS.
+               10  CHKPT-TXN-READ-CNT   PIC 9(7).
+               10  CHKPT-BEG-BAL-TOTAL  PIC S9(9)V99.
+               10  CHKPT-APPLIED.
+                   15  CHKPT-PURCH-CNT  PIC 9(7).
+                   15  CHKPT-PURCH-AMT  PIC 9(9)V99.
+                   15  CHKPT-REFUND-CNT PIC 9(7).
+                   15  CHKPT-REFUND-AMT PIC 9(9)V99.
+                   15  CHKPT-FEE-CNT    PIC 9(7).
+                   15  CHKPT-FEE-AMT    PIC 9(9)V99.
+                   15  CHKPT-CREDIT-CNT PIC 9(7).
+                   15  CHKPT-CREDIT-AMT PIC 9(9)V99.
+                   15  CHKPT-INT-CNT    PIC 9(7).
+                   15  CHKPT-INT-AMT    PIC 9(9)V99.
+                   15  CHKPT-OPEN-CNT   PIC 9(7).
+                   15  CHKPT-CLOSE-CNT  PIC 9(7).
+                   15  CHKPT-OVERLIM-FEE-CNT PIC 9(7).
+                   15  CHKPT-OVERLIM-FEE-AMT PIC 9(9)V99.
+               10  CHKPT-REJECTED.
+                   15  CHKPT-REJ-NOACCT PIC 9(7).
+                   15  CHKPT-REJ-BLOCK  PIC 9(7).
+                   15  CHKPT-REJ-CLOSED PIC 9(7).
+                   15  CHKPT-REJ-BADAMT PIC 9(7).
+                   15  CHKPT-REJ-BADDATE PIC 9(7).
+                   15  CHKPT-REJ-DUPACCT PIC 9(7).
+                   15  CHKPT-REJ-OVERLIM PIC 9(7).
+               10  CHKPT-REJ-TOTAL-CNT  PIC 9(7).
+
        WORKING-STORAGE SECTION.
       ******************************************************************
       * File Status Fields                                            *
       ******************************************************************
-       01  WS-ACCT-IN-STATUS        PIC X(2).
+       01  WS-ACCT-MAST-STATUS      PIC X(2).
        01  WS-TXN-IN-STATUS         PIC X(2).
        01  WS-ACCT-OUT-STATUS       PIC X(2).
        01  WS-STMT-OUT-STATUS       PIC X(2).
        01  WS-REJ-OUT-STATUS        PIC X(2).
-       
+       01  WS-TRANHIST-STATUS       PIC X(2).
+       01  WS-CHKPT-STATUS          PIC X(2).
+       01  WS-FEED1-STATUS          PIC X(2).
+       01  WS-FEED2-STATUS          PIC X(2).
+       01  WS-FEED3-STATUS          PIC X(2).
+
       ******************************************************************
       * End of File Flags                                             *
       ******************************************************************
@@ -143,231 +339,798 @@
        01  WS-TXN-EOF               PIC X(1) VALUE 'N'.
            88  TXN-EOF                         VALUE 'Y'.
            88  TXN-NOT-EOF                     VALUE 'N'.
-       
-      ******************************************************************
-      * Account Table - Hold accounts in memory                       *
-      ******************************************************************
-       01  WS-ACCOUNT-TABLE.
-           05  WS-MAX-ACCOUNTS      PIC 9(4) VALUE 100.
-           05  WS-ACCOUNT-COUNT     PIC 9(4) VALUE ZERO.
-           05  WS-ACCOUNT-ENTRY OCCURS 100 TIMES
-                  INDEXED BY WS-ACCT-IDX.
-               10  WS-ACCT-CARD-NUM PIC X(16).
-               10  WS-ACCT-NAME     PIC X(20).
-               10  WS-ACCT-CREDIT-LIMIT PIC 9(7)V99.
-               10  WS-ACCT-CURR-BAL PIC S9(7)V99.
-               10  WS-ACCT-STATUS   PIC X(1).
-               10  WS-ACCT-OVERLIMIT PIC X(1) VALUE 'N'.
-                   88  ACCT-OVERLIMIT          VALUE 'Y'.
-                   88  ACCT-NOT-OVERLIMIT      VALUE 'N'.
-       
+
       ******************************************************************
       * Work Variables                                                *
       ******************************************************************
+       01  WS-ACCOUNT-COUNT         PIC 9(7) VALUE ZERO.
        01  WS-FOUND-FLAG            PIC X(1) VALUE 'N'.
            88  ACCOUNT-FOUND                  VALUE 'Y'.
            88  ACCOUNT-NOT-FOUND              VALUE 'N'.
-       01  WS-MATCHED-INDEX         PIC 9(4).
        01  WS-NEW-BALANCE           PIC S9(7)V99.
        01  WS-AMOUNT-ZERO           PIC X(1) VALUE 'N'.
            88  AMOUNT-IS-ZERO                 VALUE 'Y'.
            88  AMOUNT-NOT-ZERO                VALUE 'N'.
        01  WS-REJECT-REASON         PIC X(8).
-       
+
+      ******************************************************************
+      * Checkpoint/Restart Work Fields                                *
+      ******************************************************************
+       01  WS-RESTART-COUNT         PIC 9(7) VALUE ZERO.
+       01  WS-ABS-TXN-COUNT         PIC 9(7) VALUE ZERO.
+
+      ******************************************************************
+      * Batch Control Totals - accumulated through the run and        *
+      * reported by WRITE-CONTROL-REPORT at the end of                *
+      * WRITE-FINAL-OUTPUTS so operations can reconcile the window    *
+      ******************************************************************
+       01  WS-CONTROL-TOTALS.
+           05  WS-CT-TXN-READ-CNT   PIC 9(7) VALUE ZERO.
+           05  WS-CT-BEG-BAL-TOTAL  PIC S9(9)V99 VALUE ZERO.
+           05  WS-CT-END-BAL-TOTAL  PIC S9(9)V99 VALUE ZERO.
+           05  WS-CT-APPLIED.
+               10  WS-CT-PURCH-CNT  PIC 9(7) VALUE ZERO.
+               10  WS-CT-PURCH-AMT  PIC 9(9)V99 VALUE ZERO.
+               10  WS-CT-REFUND-CNT PIC 9(7) VALUE ZERO.
+               10  WS-CT-REFUND-AMT PIC 9(9)V99 VALUE ZERO.
+               10  WS-CT-FEE-CNT    PIC 9(7) VALUE ZERO.
+               10  WS-CT-FEE-AMT    PIC 9(9)V99 VALUE ZERO.
+               10  WS-CT-CREDIT-CNT PIC 9(7) VALUE ZERO.
+               10  WS-CT-CREDIT-AMT PIC 9(9)V99 VALUE ZERO.
+               10  WS-CT-INT-CNT    PIC 9(7) VALUE ZERO.
+               10  WS-CT-INT-AMT    PIC 9(9)V99 VALUE ZERO.
+               10  WS-CT-OPEN-CNT   PIC 9(7) VALUE ZERO.
+               10  WS-CT-CLOSE-CNT  PIC 9(7) VALUE ZERO.
+               10  WS-CT-OVERLIM-FEE-CNT PIC 9(7) VALUE ZERO.
+               10  WS-CT-OVERLIM-FEE-AMT PIC 9(9)V99 VALUE ZERO.
+           05  WS-CT-REJECTED.
+               10  WS-CT-REJ-NOACCT PIC 9(7) VALUE ZERO.
+               10  WS-CT-REJ-BLOCK  PIC 9(7) VALUE ZERO.
+               10  WS-CT-REJ-CLOSED PIC 9(7) VALUE ZERO.
+               10  WS-CT-REJ-BADAMT PIC 9(7) VALUE ZERO.
+               10  WS-CT-REJ-BADDATE PIC 9(7) VALUE ZERO.
+               10  WS-CT-REJ-DUPACCT PIC 9(7) VALUE ZERO.
+               10  WS-CT-REJ-OVERLIM PIC 9(7) VALUE ZERO.
+           05  WS-CT-REJ-TOTAL-CNT  PIC 9(7) VALUE ZERO.
+
       ******************************************************************
       * Constants                                                     *
       ******************************************************************
        01  WS-CONSTANTS.
            05  WS-STATUS-ACTIVE     PIC X(1) VALUE 'A'.
            05  WS-STATUS-BLOCKED    PIC X(1) VALUE 'B'.
+           05  WS-STATUS-CLOSED     PIC X(1) VALUE 'C'.
            05  WS-TXN-PURCHASE      PIC X(1) VALUE 'P'.
            05  WS-TXN-REFUND        PIC X(1) VALUE 'R'.
            05  WS-TXN-FEE           PIC X(1) VALUE 'F'.
            05  WS-TXN-CREDIT        PIC X(1) VALUE 'C'.
+           05  WS-TXN-OPEN          PIC X(1) VALUE 'O'.
+           05  WS-TXN-CLOSE         PIC X(1) VALUE 'X'.
+           05  WS-TXN-INTEREST      PIC X(1) VALUE 'I'.
            05  WS-REASON-NOACCT     PIC X(8) VALUE 'NOACCT  '.
            05  WS-REASON-BLOCKED    PIC X(8) VALUE 'BLOCKED '.
+           05  WS-REASON-CLOSED     PIC X(8) VALUE 'CLOSED  '.
            05  WS-REASON-BADAMT     PIC X(8) VALUE 'BADAMT  '.
+           05  WS-REASON-BADDATE    PIC X(8) VALUE 'BADDATE '.
+           05  WS-REASON-DUPACCT    PIC X(8) VALUE 'DUPACCT '.
+           05  WS-REASON-OVERLIM    PIC X(8) VALUE 'OVRLIMIT'.
+           05  WS-OVERLIMIT-FEE-AMT PIC 9(5)V99 VALUE 35.00.
            05  WS-OVERLIMIT-TEXT    PIC X(9) VALUE 'OVERLIMIT'.
+           05  WS-LATE-TEXT         PIC X(4) VALUE 'LATE'.
            05  WS-NO-OVERLIMIT-TEXT PIC X(9) VALUE '         '.
-       
+           05  WS-MONTHS-PER-YEAR   PIC 9(2) VALUE 12.
+           05  WS-STANDARD-APR      PIC 9(2)V999 VALUE 18.990.
+           05  WS-MIN-PMT-PERCENT   PIC V99 VALUE .02.
+           05  WS-MIN-PMT-FLOOR     PIC 9(5)V99 VALUE 25.00.
+           05  WS-DUE-DATE-DAYS     PIC 9(3) VALUE 21.
+           05  WS-OUT-OF-CYCLE-DAYS PIC 9(3) VALUE 45.
+           05  WS-LATE-AGE-DAYS     PIC 9(3) VALUE 10.
+           05  WS-CHECKPOINT-INTVL  PIC 9(5) VALUE 1000.
+
+      ******************************************************************
+      * Interest Accrual Work Fields                                  *
+      ******************************************************************
+       01  WS-MONTHLY-RATE          PIC 9V9(7).
+       01  WS-FINANCE-CHARGE        PIC S9(7)V99.
+
+      ******************************************************************
+      * Statement Work Fields                                         *
+      ******************************************************************
+       01  WS-CYCLE-DATE            PIC 9(8).
+       01  WS-DUE-DATE              PIC 9(8).
+       01  WS-MIN-PAYMENT           PIC 9(7)V99.
+
+      ******************************************************************
+      * Transaction Date Validation / Aging Work Fields               *
+      ******************************************************************
+       01  WS-TXN-AGE-DAYS          PIC S9(5).
+       01  WS-TXN-AGING             PIC X(1).
+           88  TXN-AGING-CURRENT              VALUE 'C'.
+           88  TXN-AGING-LATE                 VALUE 'L'.
+       01  WS-DATE-VALID-FLAG       PIC X(1).
+           88  TXN-DATE-VALID                 VALUE 'Y'.
+           88  TXN-DATE-NOT-VALID             VALUE 'N'.
+
        PROCEDURE DIVISION.
       ******************************************************************
       * Main Processing Logic                                         *
       ******************************************************************
        MAIN-PARA.
+           PERFORM READ-CHECKPOINT
+      *    A resumed run reads the TXNS-IN already merged by the
+      *    interrupted run - re-merging here would overwrite it and
+      *    invalidate the checkpoint's read count
+           IF WS-RESTART-COUNT = ZERO
+               PERFORM MERGE-TRANSACTION-FEEDS
+           END-IF
            PERFORM INIT-FILES
-           PERFORM LOAD-ACCOUNTS
+           PERFORM COUNT-ACCOUNTS
            PERFORM PROCESS-TRANSACTIONS
+           PERFORM ACCRUE-INTEREST
            PERFORM WRITE-FINAL-OUTPUTS
+      *    Only a run that has posted every transaction AND produced
+      *    its final outputs is truly complete - clearing the
+      *    checkpoint any earlier (e.g. right after the TXNS-IN read
+      *    loop, before interest accrual/final outputs run) would make
+      *    an abend during either of those steps look like a fresh run
+      *    to READ-CHECKPOINT, replaying every transaction a second
+      *    time against balances that already reflect it
+           PERFORM CLEAR-CHECKPOINT
            PERFORM CLOSE-FILES
            STOP RUN.
-       
+
+      ******************************************************************
+      * Merge Transaction Feeds - combines the separate merchant      *
+      * network feed files (any of which may be absent on a given     *
+      * run) and orders the result by card number to match the key   *
+      * sequence of ACCOUNT-MASTER, producing the TXNS-IN file that   *
+      * the rest of the run reads. Replaces the manual concatenation  *
+      * step that used to happen before CARDPROC was submitted.       *
+      ******************************************************************
+       MERGE-TRANSACTION-FEEDS.
+      *    SORT's implicit open of its USING files does not post a
+      *    usable status to WS-FEEDn-STATUS, so each feed is opened
+      *    and closed explicitly first purely to learn whether it was
+      *    present on disk - the SORT below still does the real read
+           OPEN INPUT TXN-FEED-1
+           CLOSE TXN-FEED-1
+           OPEN INPUT TXN-FEED-2
+           CLOSE TXN-FEED-2
+           OPEN INPUT TXN-FEED-3
+           CLOSE TXN-FEED-3
+
+      *    TSW-DATE-IN as the secondary key keeps same-card postings
+      *    from different merchant feeds in chronological order, which
+      *    the overlimit-fee check and the TRANHIST-OUT running
+      *    balance both depend on to reflect the true posting order
+           SORT TXN-SORT-WORK
+               ON ASCENDING KEY TSW-CARD-NUM-IN
+               ON ASCENDING KEY TSW-DATE-IN
+               USING TXN-FEED-1 TXN-FEED-2 TXN-FEED-3
+               GIVING TXNS-IN
+
+           IF SORT-RETURN NOT = ZERO
+               DISPLAY 'ERROR MERGING TXN FEEDS, SORT RETURN: '
+                       SORT-RETURN
+               STOP RUN
+           END-IF
+
+      *    All three feeds are OPTIONAL - if none of them were present
+      *    this run, TXNS-IN comes out empty and the rest of the run
+      *    would otherwise complete without a single transaction read
+      *    with no indication why
+           IF WS-FEED1-STATUS NOT = '00' AND WS-FEED2-STATUS NOT = '00'
+                   AND WS-FEED3-STATUS NOT = '00'
+               DISPLAY 'WARNING: NO MERCHANT FEED FILES WERE '
+                       'PRESENT, TXNS-IN WILL BE EMPTY'
+           END-IF.
+
       ******************************************************************
       * Initialize Files                                              *
       ******************************************************************
        INIT-FILES.
-           OPEN INPUT  ACCOUNTS-IN
-                       TXNS-IN
-                OUTPUT ACCOUNTS-OUT
+           OPEN I-O    ACCOUNT-MASTER
+           OPEN INPUT  TXNS-IN
+      *    ACCOUNTS-OUT/STATEMENTS-OUT are always a full snapshot of
+      *    every account's final state, rewritten from scratch once
+      *    processing is complete, so OUTPUT is correct even on a
+      *    restart. REJECTS-OUT/TRANHIST-OUT, by contrast, are written
+      *    one row at a time as transactions are posted - on a restart
+      *    the rows for the transactions a prior run already applied
+      *    are still sitting in those files and must be kept, not
+      *    truncated, since PROCESS-TRANSACTIONS skips straight past
+      *    that range instead of reproducing those rows
+           OPEN OUTPUT ACCOUNTS-OUT
                        STATEMENTS-OUT
-                       REJECTS-OUT
-           
-           IF WS-ACCT-IN-STATUS NOT = '00'
-               DISPLAY 'ERROR OPENING ACCOUNTS-IN: ' WS-ACCT-IN-STATUS
+
+           IF WS-RESTART-COUNT > ZERO
+               OPEN EXTEND REJECTS-OUT
+                           TRANHIST-OUT
+           ELSE
+               OPEN OUTPUT REJECTS-OUT
+                           TRANHIST-OUT
+           END-IF
+
+           IF WS-ACCT-MAST-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING ACCOUNT-MASTER: '
+                       WS-ACCT-MAST-STATUS
                STOP RUN
            END-IF
-           
+
            IF WS-TXN-IN-STATUS NOT = '00'
                DISPLAY 'ERROR OPENING TXNS-IN: ' WS-TXN-IN-STATUS
                STOP RUN
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CYCLE-DATE
+           COMPUTE WS-DUE-DATE =
+               FUNCTION DATE-OF-INTEGER
+                   (FUNCTION INTEGER-OF-DATE(WS-CYCLE-DATE)
+                    + WS-DUE-DATE-DAYS).
+
+      ******************************************************************
+      * Read Checkpoint - if a prior run left a non-zero restart count *
+      * behind, this run resumes from that point in TXNS-IN instead   *
+      * of reprocessing transactions already posted to ACCOUNT-MASTER *
+      ******************************************************************
+       READ-CHECKPOINT.
+           MOVE ZERO TO WS-RESTART-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+               IF WS-CHKPT-STATUS = '00'
+                   MOVE CHKPT-TXN-COUNT TO WS-RESTART-COUNT
+      *            The whole control-totals group is restored here,
+      *            not just the beginning balance, so a resumed run's
+      *            final control report still reflects every
+      *            transaction applied or rejected before the abend,
+      *            not just the ones after it
+                   MOVE CHKPT-TXN-READ-CNT TO WS-CT-TXN-READ-CNT
+                   MOVE CHKPT-BEG-BAL-TOTAL TO WS-CT-BEG-BAL-TOTAL
+                   MOVE CHKPT-APPLIED TO WS-CT-APPLIED
+                   MOVE CHKPT-REJECTED TO WS-CT-REJECTED
+                   MOVE CHKPT-REJ-TOTAL-CNT TO WS-CT-REJ-TOTAL-CNT
+               END-IF
+           END-IF
+
+      *    Status 05 means the OPTIONAL file simply does not exist yet
+      *    (no prior checkpoint) - OPEN still succeeded and left the
+      *    file in an open state, so it still needs closing here or
+      *    the later OPEN OUTPUT in WRITE-CHECKPOINT/CLEAR-CHECKPOINT
+      *    would fail
+           IF WS-CHKPT-STATUS = '00' OR WS-CHKPT-STATUS = '05'
+               CLOSE CHECKPOINT-FILE
+           END-IF
+
+           IF WS-RESTART-COUNT > ZERO
+               DISPLAY 'RESUMING AFTER CHECKPOINT AT TXN '
+                       WS-RESTART-COUNT
            END-IF.
-       
+
       ******************************************************************
-      * Load Account Master File into Memory                          *
+      * Count Accounts On File, Reset This Cycle's Activity           *
+      * Accumulators - informational count only, no longer caps how  *
+      * many accounts can be processed (see ACCOUNT-MASTER above).    *
+      * On a restart the prior run already reset these, so leave the *
+      * partially-accumulated cycle totals alone.                    *
       ******************************************************************
-       LOAD-ACCOUNTS.
+       COUNT-ACCOUNTS.
            MOVE ZERO TO WS-ACCOUNT-COUNT
-           SET WS-ACCT-IDX TO 1
-           
+
+      *    On a fresh run every account's current balance still is
+      *    this cycle's beginning balance; on a restart the true
+      *    beginning balance (and the rest of the control totals) was
+      *    already restored from the checkpoint by READ-CHECKPOINT and
+      *    must be left alone instead of re-summed (postings already
+      *    applied would be counted in)
+           IF WS-RESTART-COUNT = ZERO
+               MOVE ZERO TO WS-CT-BEG-BAL-TOTAL
+           END-IF
+
            PERFORM UNTIL ACCT-EOF
-               READ ACCOUNTS-IN
+               READ ACCOUNT-MASTER NEXT RECORD
                    AT END
                        SET ACCT-EOF TO TRUE
                    NOT AT END
-                       IF WS-ACCOUNT-COUNT < WS-MAX-ACCOUNTS
-                           ADD 1 TO WS-ACCOUNT-COUNT
-                           MOVE ACCT-CARD-NUM-IN TO 
-                                WS-ACCT-CARD-NUM(WS-ACCT-IDX)
-                           MOVE ACCT-NAME-IN TO 
-                                WS-ACCT-NAME(WS-ACCT-IDX)
-                           MOVE ACCT-CREDIT-LIMIT-IN TO 
-                                WS-ACCT-CREDIT-LIMIT(WS-ACCT-IDX)
-                           MOVE ACCT-CURR-BAL-IN TO 
-                                WS-ACCT-CURR-BAL(WS-ACCT-IDX)
-                           MOVE ACCT-STATUS-IN TO 
-                                WS-ACCT-STATUS(WS-ACCT-IDX)
-                           SET ACCT-NOT-OVERLIMIT(WS-ACCT-IDX) TO TRUE
-                           SET WS-ACCT-IDX UP BY 1
+                       ADD 1 TO WS-ACCOUNT-COUNT
+                       IF WS-RESTART-COUNT = ZERO
+                           ADD ACCT-CURR-BAL TO WS-CT-BEG-BAL-TOTAL
+                           MOVE ZERO TO ACCT-CYC-PURCH-AMT
+                           MOVE ZERO TO ACCT-CYC-REFUND-AMT
+                           MOVE ZERO TO ACCT-CYC-FEE-AMT
+                           MOVE ZERO TO ACCT-CYC-CREDIT-AMT
+                           MOVE ZERO TO ACCT-CYC-INT-AMT
+                           MOVE ZERO TO ACCT-CYC-LATE-CNT
+                           SET ACCT-NOT-OVERLIMIT TO TRUE
+                           PERFORM REWRITE-ACCOUNT
                        END-IF
                END-READ
            END-PERFORM
-           
-           DISPLAY 'LOADED ' WS-ACCOUNT-COUNT ' ACCOUNTS'.
-       
+
+           DISPLAY 'LOADED ' WS-ACCOUNT-COUNT ' ACCOUNTS'
+
+      *    Reposition to the start of the key range for the sequential
+      *    browse used later in WRITE-FINAL-OUTPUTS
+           SET ACCT-NOT-EOF TO TRUE.
+
       ******************************************************************
-      * Process All Transactions                                      *
+      * Process All Transactions - resumes past already-applied       *
+      * transactions when WS-RESTART-COUNT was loaded from a prior    *
+      * run's checkpoint, then checkpoints its own progress every     *
+      * WS-CHECKPOINT-INTVL transactions read                         *
       ******************************************************************
        PROCESS-TRANSACTIONS.
+           MOVE WS-RESTART-COUNT TO WS-ABS-TXN-COUNT
+
+           IF WS-RESTART-COUNT > ZERO
+               PERFORM SKIP-TO-CHECKPOINT
+           END-IF
+
            PERFORM UNTIL TXN-EOF
                READ TXNS-IN
                    AT END
                        SET TXN-EOF TO TRUE
                    NOT AT END
+                       ADD 1 TO WS-CT-TXN-READ-CNT
+                       ADD 1 TO WS-ABS-TXN-COUNT
                        PERFORM VALIDATE-AND-PROCESS-TXN
+                       IF FUNCTION MOD(WS-ABS-TXN-COUNT
+                               WS-CHECKPOINT-INTVL) = ZERO
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM
+
+      *    Unconditional - the interval check above only fires on
+      *    WS-CHECKPOINT-INTVL boundaries, so without this the
+      *    checkpoint left behind for a later restart could be stale
+      *    by up to WS-CHECKPOINT-INTVL transactions as soon as
+      *    TXNS-IN hits EOF, not just while ACCRUE-INTEREST or
+      *    WRITE-FINAL-OUTPUTS are still running
+           PERFORM WRITE-CHECKPOINT.
+
+      ******************************************************************
+      * Skip Past Transactions Already Applied In A Prior Run         *
+      ******************************************************************
+       SKIP-TO-CHECKPOINT.
+           PERFORM WS-RESTART-COUNT TIMES
+               READ TXNS-IN
+                   AT END
+                       SET TXN-EOF TO TRUE
                END-READ
            END-PERFORM.
-       
+
+      ******************************************************************
+      * Write Checkpoint - records how many TXNS-IN records have been *
+      * consumed so far this run, plus the full control-totals group  *
+      * so a restart picks the report back up where this run left it *
+      ******************************************************************
+       WRITE-CHECKPOINT.
+           MOVE WS-ABS-TXN-COUNT TO CHKPT-TXN-COUNT
+           MOVE WS-CT-TXN-READ-CNT TO CHKPT-TXN-READ-CNT
+           MOVE WS-CT-BEG-BAL-TOTAL TO CHKPT-BEG-BAL-TOTAL
+           MOVE WS-CT-APPLIED TO CHKPT-APPLIED
+           MOVE WS-CT-REJECTED TO CHKPT-REJECTED
+           MOVE WS-CT-REJ-TOTAL-CNT TO CHKPT-REJ-TOTAL-CNT
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-REC
+           IF WS-CHKPT-STATUS NOT = '00'
+               DISPLAY 'ERROR WRITING CHECKPOINT-FILE: '
+                       WS-CHKPT-STATUS
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+      ******************************************************************
+      * Clear Checkpoint - a clean finish needs no further restart    *
+      ******************************************************************
+       CLEAR-CHECKPOINT.
+           MOVE ZERO TO CHKPT-TXN-COUNT
+           MOVE ZERO TO CHKPT-CONTROL-TOTALS
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE.
+
       ******************************************************************
       * Validate and Process Individual Transaction                   *
       ******************************************************************
        VALIDATE-AND-PROCESS-TXN.
-      *    Check if amount is zero or negative
-           IF TXN-AMOUNT-IN = ZERO OR TXN-AMOUNT-IN < ZERO
-               MOVE WS-REASON-BADAMT TO WS-REJECT-REASON
+      *    Account-open transactions create a new account row instead
+      *    of posting against an existing one - handled separately
+           IF TXN-TYPE-IN = WS-TXN-OPEN
+               PERFORM PROCESS-OPEN-ACCOUNT
+               EXIT PARAGRAPH
+           END-IF
+
+      *    Check if amount is zero or negative - a close transaction
+      *    carries no posting amount, so it is exempt from this check
+           IF TXN-TYPE-IN NOT = WS-TXN-CLOSE
+               IF TXN-AMOUNT-IN = ZERO OR TXN-AMOUNT-IN < ZERO
+                   MOVE WS-REASON-BADAMT TO WS-REJECT-REASON
+                   PERFORM WRITE-REJECT
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF
+
+      *    Check the transaction date
+           PERFORM VALIDATE-TXN-DATE
+           IF TXN-DATE-NOT-VALID
+               MOVE WS-REASON-BADDATE TO WS-REJECT-REASON
                PERFORM WRITE-REJECT
                EXIT PARAGRAPH
            END-IF
-           
+
       *    Find the account
            PERFORM FIND-ACCOUNT
-           
+
            IF ACCOUNT-NOT-FOUND
                MOVE WS-REASON-NOACCT TO WS-REJECT-REASON
                PERFORM WRITE-REJECT
                EXIT PARAGRAPH
            END-IF
-           
+
+      *    A closed account accepts no further postings, including
+      *    another close - reported under its own reason, distinct
+      *    from an account blocked but still open
+           IF ACCT-STATUS = WS-STATUS-CLOSED
+               MOVE WS-REASON-CLOSED TO WS-REJECT-REASON
+               PERFORM WRITE-REJECT
+               EXIT PARAGRAPH
+           END-IF
+
       *    Check if account is blocked
-           IF WS-ACCT-STATUS(WS-MATCHED-INDEX) = WS-STATUS-BLOCKED
+           IF ACCT-STATUS = WS-STATUS-BLOCKED
                MOVE WS-REASON-BLOCKED TO WS-REJECT-REASON
                PERFORM WRITE-REJECT
                EXIT PARAGRAPH
            END-IF
-           
+
+      *    Once an account has crossed its credit limit this cycle, no
+      *    further purchases are accepted against it for the rest of
+      *    the cycle
+           IF TXN-TYPE-IN = WS-TXN-PURCHASE AND ACCT-IS-OVERLIMIT
+               MOVE WS-REASON-OVERLIM TO WS-REJECT-REASON
+               PERFORM WRITE-REJECT
+               EXIT PARAGRAPH
+           END-IF
+
       *    Apply transaction rules
            PERFORM APPLY-TXN-RULES.
-       
+
       ******************************************************************
-      * Find Account in Table                                         *
+      * Process Open-Account Transaction - adds a new account row to  *
+      * ACCOUNT-MASTER instead of posting against an existing one;    *
+      * the amount field carries the starting credit limit and the   *
+      * description field carries the cardholder name. Duplicate open *
+      * requests against a card number already on file are rejected.  *
+      ******************************************************************
+       PROCESS-OPEN-ACCOUNT.
+           MOVE TXN-CARD-NUM-IN TO ACCT-CARD-NUM
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   SET ACCOUNT-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   SET ACCOUNT-FOUND TO TRUE
+           END-READ
+
+           IF ACCOUNT-FOUND
+               MOVE WS-REASON-DUPACCT TO WS-REJECT-REASON
+               PERFORM WRITE-REJECT
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE TXN-CARD-NUM-IN TO ACCT-CARD-NUM
+           MOVE TXN-DESC-IN TO ACCT-NAME
+           MOVE TXN-AMOUNT-IN TO ACCT-CREDIT-LIMIT
+           MOVE ZERO TO ACCT-CURR-BAL
+           MOVE WS-STATUS-ACTIVE TO ACCT-STATUS
+           MOVE SPACES TO ACCT-OVERLIMIT
+      *    Every account opened through a transaction starts on the
+      *    standard cardholder agreement rate - a future rate change
+      *    would be its own transaction type against ACCT-APR, the
+      *    same way a credit limit change would be, but no such
+      *    transaction exists yet
+           MOVE WS-STANDARD-APR TO ACCT-APR
+           MOVE 'Y' TO ACCT-INT-BEARING
+           MOVE ZERO TO ACCT-CYC-PURCH-AMT
+           MOVE ZERO TO ACCT-CYC-REFUND-AMT
+           MOVE ZERO TO ACCT-CYC-FEE-AMT
+           MOVE ZERO TO ACCT-CYC-CREDIT-AMT
+           MOVE ZERO TO ACCT-CYC-INT-AMT
+           MOVE ZERO TO ACCT-CYC-LATE-CNT
+
+           WRITE ACCOUNT-MASTER-REC
+           IF WS-ACCT-MAST-STATUS NOT = '00'
+               DISPLAY 'ERROR WRITING NEW ACCOUNT: '
+                       WS-ACCT-MAST-STATUS
+           ELSE
+               ADD 1 TO WS-ACCOUNT-COUNT
+               ADD 1 TO WS-CT-OPEN-CNT
+               SET TXN-AGING-CURRENT TO TRUE
+               PERFORM WRITE-TRANHIST
+           END-IF.
+
+      ******************************************************************
+      * Validate The Transaction Date And Classify Its Age Against    *
+      * The Current Statement Cycle - missing, future, or dates older *
+      * than WS-OUT-OF-CYCLE-DAYS are rejected; accepted transactions *
+      * older than WS-LATE-AGE-DAYS are classified as LATE so they    *
+      * can be flagged separately on the statement.                   *
+      ******************************************************************
+       VALIDATE-TXN-DATE.
+           SET TXN-DATE-VALID TO TRUE
+           SET TXN-AGING-CURRENT TO TRUE
+
+           IF TXN-DATE-IN = ZERO OR TXN-DATE-IN = SPACES
+               SET TXN-DATE-NOT-VALID TO TRUE
+               EXIT PARAGRAPH
+           END-IF
+
+           IF TXN-DATE-IN > WS-CYCLE-DATE
+               SET TXN-DATE-NOT-VALID TO TRUE
+               EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE WS-TXN-AGE-DAYS =
+               FUNCTION INTEGER-OF-DATE(WS-CYCLE-DATE)
+               - FUNCTION INTEGER-OF-DATE(TXN-DATE-IN)
+
+           IF WS-TXN-AGE-DAYS > WS-OUT-OF-CYCLE-DAYS
+               SET TXN-DATE-NOT-VALID TO TRUE
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-TXN-AGE-DAYS > WS-LATE-AGE-DAYS
+               SET TXN-AGING-LATE TO TRUE
+           END-IF.
+
+      ******************************************************************
+      * Find Account - direct read by key against ACCOUNT-MASTER      *
       ******************************************************************
        FIND-ACCOUNT.
-           SET ACCOUNT-NOT-FOUND TO TRUE
-           SET WS-ACCT-IDX TO 1
-           
-           PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
-               UNTIL WS-ACCT-IDX > WS-ACCOUNT-COUNT
-                   OR ACCOUNT-FOUND
-               IF WS-ACCT-CARD-NUM(WS-ACCT-IDX) = TXN-CARD-NUM-IN
+           MOVE TXN-CARD-NUM-IN TO ACCT-CARD-NUM
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   SET ACCOUNT-NOT-FOUND TO TRUE
+               NOT INVALID KEY
                    SET ACCOUNT-FOUND TO TRUE
-                   MOVE WS-ACCT-IDX TO WS-MATCHED-INDEX
-               END-IF
-           END-PERFORM.
-       
+           END-READ.
+
       ******************************************************************
       * Apply Transaction Business Rules                              *
       ******************************************************************
        APPLY-TXN-RULES.
+           IF TXN-AGING-LATE
+               ADD 1 TO ACCT-CYC-LATE-CNT
+           END-IF
+
            EVALUATE TXN-TYPE-IN
                WHEN WS-TXN-PURCHASE
       *            Purchase: add to balance
-                   COMPUTE WS-NEW-BALANCE = 
-                       WS-ACCT-CURR-BAL(WS-MATCHED-INDEX) 
-                       + TXN-AMOUNT-IN
-                   MOVE WS-NEW-BALANCE TO 
-                        WS-ACCT-CURR-BAL(WS-MATCHED-INDEX)
-                   
-      *            Check if over limit
-                   IF WS-ACCT-CURR-BAL(WS-MATCHED-INDEX) > 
-                      WS-ACCT-CREDIT-LIMIT(WS-MATCHED-INDEX)
-                       SET ACCT-OVERLIMIT(WS-MATCHED-INDEX) TO TRUE
-                   END-IF
-                   
+                   COMPUTE WS-NEW-BALANCE =
+                       ACCT-CURR-BAL + TXN-AMOUNT-IN
+                   MOVE WS-NEW-BALANCE TO ACCT-CURR-BAL
+                   ADD TXN-AMOUNT-IN TO ACCT-CYC-PURCH-AMT
+                   PERFORM REWRITE-ACCOUNT
+                   PERFORM WRITE-TRANHIST
+                   ADD 1 TO WS-CT-PURCH-CNT
+                   ADD TXN-AMOUNT-IN TO WS-CT-PURCH-AMT
+
+      *            Check if over limit - assesses a one-time overlimit
+      *            fee the first time this cycle the account crosses
+      *            its credit limit, posted and ledgered separately
+      *            from the purchase that pushed it over
+                   PERFORM CHECK-AND-ASSESS-OVERLIMIT-FEE
+
                WHEN WS-TXN-REFUND
       *            Refund: subtract from balance
-                   COMPUTE WS-NEW-BALANCE = 
-                       WS-ACCT-CURR-BAL(WS-MATCHED-INDEX) 
-                       - TXN-AMOUNT-IN
-                   MOVE WS-NEW-BALANCE TO 
-                        WS-ACCT-CURR-BAL(WS-MATCHED-INDEX)
-                   
+                   COMPUTE WS-NEW-BALANCE =
+                       ACCT-CURR-BAL - TXN-AMOUNT-IN
+                   MOVE WS-NEW-BALANCE TO ACCT-CURR-BAL
+                   ADD TXN-AMOUNT-IN TO ACCT-CYC-REFUND-AMT
+                   PERFORM REWRITE-ACCOUNT
+                   PERFORM WRITE-TRANHIST
+                   ADD 1 TO WS-CT-REFUND-CNT
+                   ADD TXN-AMOUNT-IN TO WS-CT-REFUND-AMT
+
                WHEN WS-TXN-FEE
       *            Fee: add to balance
-                   COMPUTE WS-NEW-BALANCE = 
-                       WS-ACCT-CURR-BAL(WS-MATCHED-INDEX) 
-                       + TXN-AMOUNT-IN
-                   MOVE WS-NEW-BALANCE TO 
-                        WS-ACCT-CURR-BAL(WS-MATCHED-INDEX)
-                   
-      *            Check if over limit
-                   IF WS-ACCT-CURR-BAL(WS-MATCHED-INDEX) > 
-                      WS-ACCT-CREDIT-LIMIT(WS-MATCHED-INDEX)
-                       SET ACCT-OVERLIMIT(WS-MATCHED-INDEX) TO TRUE
-                   END-IF
-                   
+                   COMPUTE WS-NEW-BALANCE =
+                       ACCT-CURR-BAL + TXN-AMOUNT-IN
+                   MOVE WS-NEW-BALANCE TO ACCT-CURR-BAL
+                   ADD TXN-AMOUNT-IN TO ACCT-CYC-FEE-AMT
+                   PERFORM REWRITE-ACCOUNT
+                   PERFORM WRITE-TRANHIST
+                   ADD 1 TO WS-CT-FEE-CNT
+                   ADD TXN-AMOUNT-IN TO WS-CT-FEE-AMT
+
+      *            Check if over limit - assesses a one-time overlimit
+      *            fee the first time this cycle the account crosses
+      *            its credit limit, posted and ledgered separately
+      *            from the fee transaction that pushed it over
+                   PERFORM CHECK-AND-ASSESS-OVERLIMIT-FEE
+
                WHEN WS-TXN-CREDIT
       *            Credit/Payment: subtract from balance
-                   COMPUTE WS-NEW-BALANCE = 
-                       WS-ACCT-CURR-BAL(WS-MATCHED-INDEX) 
-                       - TXN-AMOUNT-IN
-                   MOVE WS-NEW-BALANCE TO 
-                        WS-ACCT-CURR-BAL(WS-MATCHED-INDEX)
-                       
+                   COMPUTE WS-NEW-BALANCE =
+                       ACCT-CURR-BAL - TXN-AMOUNT-IN
+                   MOVE WS-NEW-BALANCE TO ACCT-CURR-BAL
+                   ADD TXN-AMOUNT-IN TO ACCT-CYC-CREDIT-AMT
+                   PERFORM REWRITE-ACCOUNT
+                   PERFORM WRITE-TRANHIST
+                   ADD 1 TO WS-CT-CREDIT-CNT
+                   ADD TXN-AMOUNT-IN TO WS-CT-CREDIT-AMT
+
+               WHEN WS-TXN-CLOSE
+      *            Close: mark the account closed so no further
+      *            postings are accepted against it
+                   MOVE WS-STATUS-CLOSED TO ACCT-STATUS
+                   PERFORM REWRITE-ACCOUNT
+                   PERFORM WRITE-TRANHIST
+                   ADD 1 TO WS-CT-CLOSE-CNT
+
                WHEN OTHER
       *            Invalid transaction type - reject
                    MOVE WS-REASON-BADAMT TO WS-REJECT-REASON
                    PERFORM WRITE-REJECT
            END-EVALUATE.
-       
+
+      ******************************************************************
+      * Rewrite The Current Account Master Record                     *
+      ******************************************************************
+       REWRITE-ACCOUNT.
+           REWRITE ACCOUNT-MASTER-REC
+           IF WS-ACCT-MAST-STATUS NOT = '00'
+               DISPLAY 'ERROR REWRITING ACCOUNT-MASTER: '
+                       WS-ACCT-MAST-STATUS
+           END-IF.
+
+      ******************************************************************
+      * Check And Assess Overlimit Fee - the first time in a cycle an *
+      * account's balance crosses its credit limit, sets the overlimit *
+      * flag and posts a one-time overlimit fee the same way a        *
+      * WS-TXN-FEE transaction would. The fee is its own posting, with *
+      * its own control total and its own transaction-history row, so *
+      * it never gets folded into the counts for whatever transaction *
+      * type happened to push the account over. Once flagged, further *
+      * purchases against the account are rejected for the rest of    *
+      * the cycle (see VALIDATE-AND-PROCESS-TXN).                      *
+      ******************************************************************
+       CHECK-AND-ASSESS-OVERLIMIT-FEE.
+           IF ACCT-CURR-BAL > ACCT-CREDIT-LIMIT
+              AND ACCT-NOT-OVERLIMIT
+               SET ACCT-IS-OVERLIMIT TO TRUE
+               ADD WS-OVERLIMIT-FEE-AMT TO ACCT-CURR-BAL
+               ADD WS-OVERLIMIT-FEE-AMT TO ACCT-CYC-FEE-AMT
+               ADD 1 TO WS-CT-OVERLIM-FEE-CNT
+               ADD WS-OVERLIMIT-FEE-AMT TO WS-CT-OVERLIM-FEE-AMT
+               PERFORM REWRITE-ACCOUNT
+               PERFORM WRITE-TRANHIST-OVERLIMIT-FEE
+           END-IF.
+
+      ******************************************************************
+      * Write Transaction History - one ledger row per accepted       *
+      * transaction, carrying the card number, type, amount, date,    *
+      * and the account's resulting running balance, for audit and    *
+      * dispute research                                               *
+      ******************************************************************
+       WRITE-TRANHIST.
+           MOVE TXN-CARD-NUM-IN TO TH-CARD-NUM
+           MOVE TXN-TYPE-IN TO TH-TYPE
+           MOVE TXN-AMOUNT-IN TO TH-AMOUNT
+           MOVE TXN-DATE-IN TO TH-DATE
+           MOVE ACCT-CURR-BAL TO TH-RUN-BALANCE
+
+           IF TXN-AGING-LATE
+               MOVE WS-LATE-TEXT TO TH-AGING-FLAG
+           ELSE
+               MOVE SPACES TO TH-AGING-FLAG
+           END-IF
+
+           WRITE TRANHIST-REC-OUT
+           IF WS-TRANHIST-STATUS NOT = '00'
+               DISPLAY 'ERROR WRITING TRANHIST-OUT: '
+                       WS-TRANHIST-STATUS
+           END-IF.
+
+      ******************************************************************
+      * Write Transaction History For An Overlimit Fee - a separate   *
+      * ledger row for the fee itself, distinct from the posting that *
+      * pushed the account over its limit, so TH-AMOUNT always agrees *
+      * with the change in TH-RUN-BALANCE on every row. Callable from *
+      * a transaction context (APPLY-TXN-RULES) or a non-transaction  *
+      * one (ACCRUE-INTEREST-FOR-ACCOUNT), so it is dated off the     *
+      * current cycle date rather than a TXN-REC-IN that may not be   *
+      * in scope.                                                     *
+      ******************************************************************
+       WRITE-TRANHIST-OVERLIMIT-FEE.
+           MOVE ACCT-CARD-NUM TO TH-CARD-NUM
+           MOVE WS-TXN-FEE TO TH-TYPE
+           MOVE WS-OVERLIMIT-FEE-AMT TO TH-AMOUNT
+           MOVE WS-CYCLE-DATE TO TH-DATE
+           MOVE ACCT-CURR-BAL TO TH-RUN-BALANCE
+           MOVE SPACES TO TH-AGING-FLAG
+
+           WRITE TRANHIST-REC-OUT
+           IF WS-TRANHIST-STATUS NOT = '00'
+               DISPLAY 'ERROR WRITING TRANHIST-OUT: '
+                       WS-TRANHIST-STATUS
+           END-IF.
+
+      ******************************************************************
+      * Write Transaction History For A Monthly Interest Posting - a  *
+      * separate ledger row for the finance charge itself, the same   *
+      * way WS-TXN-FEE postings are ledgered, so a disputed statement *
+      * can be reconstructed entirely from TRANHIST-OUT. Not called   *
+      * from a transaction context, so it is dated off the current    *
+      * cycle date rather than a TXN-REC-IN that is not in scope.     *
+      ******************************************************************
+       WRITE-TRANHIST-INTEREST.
+           MOVE ACCT-CARD-NUM TO TH-CARD-NUM
+           MOVE WS-TXN-INTEREST TO TH-TYPE
+           MOVE WS-FINANCE-CHARGE TO TH-AMOUNT
+           MOVE WS-CYCLE-DATE TO TH-DATE
+           MOVE ACCT-CURR-BAL TO TH-RUN-BALANCE
+           MOVE SPACES TO TH-AGING-FLAG
+
+           WRITE TRANHIST-REC-OUT
+           IF WS-TRANHIST-STATUS NOT = '00'
+               DISPLAY 'ERROR WRITING TRANHIST-OUT: '
+                       WS-TRANHIST-STATUS
+           END-IF.
+
+      ******************************************************************
+      * Accrue Monthly Interest/Finance Charges On Carried Balances   *
+      * Runs once per cycle, after all transactions are posted, over  *
+      * every interest-bearing account still carrying a balance.      *
+      ******************************************************************
+       ACCRUE-INTEREST.
+           MOVE LOW-VALUES TO ACCT-CARD-NUM
+           START ACCOUNT-MASTER KEY NOT LESS THAN ACCT-CARD-NUM
+           SET ACCT-NOT-EOF TO TRUE
+
+           PERFORM UNTIL ACCT-EOF
+               READ ACCOUNT-MASTER NEXT RECORD
+                   AT END
+                       SET ACCT-EOF TO TRUE
+                   NOT AT END
+                       PERFORM ACCRUE-INTEREST-FOR-ACCOUNT
+               END-READ
+           END-PERFORM.
+
+      ******************************************************************
+      * Assess One Account's Finance Charge, If Applicable            *
+      ******************************************************************
+      *    ACCT-CYC-INT-AMT NOT > ZERO guards against double-charging
+      *    on a restart - ACCRUE-INTEREST has no checkpoint of its own,
+      *    but COUNT-ACCOUNTS only resets this field to zero on a
+      *    fresh run, so on a resumed run it still shows whatever the
+      *    interrupted run had already posted and rewritten for this
+      *    account before the abend
+       ACCRUE-INTEREST-FOR-ACCOUNT.
+           IF ACCT-IS-INT-BEARING
+              AND ACCT-STATUS NOT = WS-STATUS-BLOCKED
+              AND ACCT-STATUS NOT = WS-STATUS-CLOSED
+              AND ACCT-CURR-BAL > ZERO
+              AND ACCT-APR > ZERO
+              AND ACCT-CYC-INT-AMT = ZERO
+               COMPUTE WS-MONTHLY-RATE ROUNDED =
+                   (ACCT-APR / 100) / WS-MONTHS-PER-YEAR
+               COMPUTE WS-FINANCE-CHARGE ROUNDED =
+                   ACCT-CURR-BAL * WS-MONTHLY-RATE
+
+               IF WS-FINANCE-CHARGE > ZERO
+                   ADD WS-FINANCE-CHARGE TO ACCT-CURR-BAL
+                   ADD WS-FINANCE-CHARGE TO ACCT-CYC-INT-AMT
+
+                   PERFORM REWRITE-ACCOUNT
+                   PERFORM WRITE-TRANHIST-INTEREST
+                   ADD 1 TO WS-CT-INT-CNT
+                   ADD WS-FINANCE-CHARGE TO WS-CT-INT-AMT
+
+                   PERFORM CHECK-AND-ASSESS-OVERLIMIT-FEE
+               END-IF
+           END-IF.
+
       ******************************************************************
       * Write Rejected Transaction                                    *
       ******************************************************************
@@ -378,71 +1141,170 @@
            MOVE TXN-DESC-IN TO REJ-DESC
            MOVE TXN-DATE-IN TO REJ-DATE
            MOVE WS-REJECT-REASON TO REJ-REASON
-           
+
            WRITE REJECT-REC-OUT
-           
+
            IF WS-REJ-OUT-STATUS NOT = '00'
-               DISPLAY 'ERROR WRITING REJECTS-OUT: ' 
+               DISPLAY 'ERROR WRITING REJECTS-OUT: '
                        WS-REJ-OUT-STATUS
-           END-IF.
-       
+           END-IF
+
+           ADD 1 TO WS-CT-REJ-TOTAL-CNT
+           EVALUATE WS-REJECT-REASON
+               WHEN WS-REASON-NOACCT
+                   ADD 1 TO WS-CT-REJ-NOACCT
+               WHEN WS-REASON-BLOCKED
+                   ADD 1 TO WS-CT-REJ-BLOCK
+               WHEN WS-REASON-CLOSED
+                   ADD 1 TO WS-CT-REJ-CLOSED
+               WHEN WS-REASON-BADAMT
+                   ADD 1 TO WS-CT-REJ-BADAMT
+               WHEN WS-REASON-BADDATE
+                   ADD 1 TO WS-CT-REJ-BADDATE
+               WHEN WS-REASON-DUPACCT
+                   ADD 1 TO WS-CT-REJ-DUPACCT
+               WHEN WS-REASON-OVERLIM
+                   ADD 1 TO WS-CT-REJ-OVERLIM
+           END-EVALUATE.
+
       ******************************************************************
-      * Write Final Output Files                                      *
+      * Write Final Output Files - sequential browse of the indexed   *
+      * ACCOUNT-MASTER producing the account extract and statements   *
       ******************************************************************
        WRITE-FINAL-OUTPUTS.
-           SET WS-ACCT-IDX TO 1
-           
-           PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
-               UNTIL WS-ACCT-IDX > WS-ACCOUNT-COUNT
-               
-      *        Write updated account record
-               MOVE WS-ACCT-CARD-NUM(WS-ACCT-IDX) TO 
-                    ACCT-CARD-NUM-OUT
-               MOVE WS-ACCT-NAME(WS-ACCT-IDX) TO 
-                    ACCT-NAME-OUT
-               MOVE WS-ACCT-CREDIT-LIMIT(WS-ACCT-IDX) TO 
-                    ACCT-CREDIT-LIMIT-OUT
-               MOVE WS-ACCT-CURR-BAL(WS-ACCT-IDX) TO 
-                    ACCT-CURR-BAL-OUT
-               MOVE WS-ACCT-STATUS(WS-ACCT-IDX) TO 
-                    ACCT-STATUS-OUT
-               
-               WRITE ACCOUNT-REC-OUT
-               
-               IF WS-ACCT-OUT-STATUS NOT = '00'
-                   DISPLAY 'ERROR WRITING ACCOUNTS-OUT: ' 
-                           WS-ACCT-OUT-STATUS
-               END-IF
-               
-      *        Write statement record
-               MOVE WS-ACCT-CARD-NUM(WS-ACCT-IDX) TO STMT-CARD-NUM
-               MOVE WS-ACCT-NAME(WS-ACCT-IDX) TO STMT-NAME
-               MOVE WS-ACCT-CURR-BAL(WS-ACCT-IDX) TO STMT-BALANCE
-               MOVE WS-ACCT-STATUS(WS-ACCT-IDX) TO STMT-STATUS
-               
-               IF ACCT-OVERLIMIT(WS-ACCT-IDX)
-                   MOVE WS-OVERLIMIT-TEXT TO STMT-OVERLIMIT-FLAG
-               ELSE
-                   MOVE WS-NO-OVERLIMIT-TEXT TO STMT-OVERLIMIT-FLAG
-               END-IF
-               
-               WRITE STATEMENT-REC-OUT
-               
-               IF WS-STMT-OUT-STATUS NOT = '00'
-                   DISPLAY 'ERROR WRITING STATEMENTS-OUT: ' 
-                           WS-STMT-OUT-STATUS
-               END-IF
+           MOVE LOW-VALUES TO ACCT-CARD-NUM
+           START ACCOUNT-MASTER KEY NOT LESS THAN ACCT-CARD-NUM
+           SET ACCT-NOT-EOF TO TRUE
+           MOVE ZERO TO WS-CT-END-BAL-TOTAL
+
+           PERFORM UNTIL ACCT-EOF
+               READ ACCOUNT-MASTER NEXT RECORD
+                   AT END
+                       SET ACCT-EOF TO TRUE
+                   NOT AT END
+                       PERFORM WRITE-ONE-FINAL-OUTPUT
+                       ADD ACCT-CURR-BAL TO WS-CT-END-BAL-TOTAL
+               END-READ
            END-PERFORM
-           
+
+           PERFORM WRITE-CONTROL-REPORT
+
            DISPLAY 'PROCESSING COMPLETE'.
-       
+
+      ******************************************************************
+      * Write One Account's Extract And Statement Records              *
+      ******************************************************************
+       WRITE-ONE-FINAL-OUTPUT.
+      *    Write updated account record
+           MOVE ACCT-CARD-NUM TO ACCT-CARD-NUM-OUT
+           MOVE ACCT-NAME TO ACCT-NAME-OUT
+           MOVE ACCT-CREDIT-LIMIT TO ACCT-CREDIT-LIMIT-OUT
+           MOVE ACCT-CURR-BAL TO ACCT-CURR-BAL-OUT
+           MOVE ACCT-STATUS TO ACCT-STATUS-OUT
+
+           WRITE ACCOUNT-REC-OUT
+
+           IF WS-ACCT-OUT-STATUS NOT = '00'
+               DISPLAY 'ERROR WRITING ACCOUNTS-OUT: '
+                       WS-ACCT-OUT-STATUS
+           END-IF
+
+      *    Write statement record
+           MOVE ACCT-CARD-NUM TO STMT-CARD-NUM
+           MOVE ACCT-NAME TO STMT-NAME
+           MOVE ACCT-CURR-BAL TO STMT-BALANCE
+           MOVE ACCT-STATUS TO STMT-STATUS
+
+           IF ACCT-OVERLIMIT = 'Y'
+               MOVE WS-OVERLIMIT-TEXT TO STMT-OVERLIMIT-FLAG
+           ELSE
+               MOVE WS-NO-OVERLIMIT-TEXT TO STMT-OVERLIMIT-FLAG
+           END-IF
+
+           PERFORM CALCULATE-MIN-PAYMENT
+           MOVE WS-MIN-PAYMENT TO STMT-MIN-PAYMENT
+           MOVE WS-DUE-DATE TO STMT-DUE-DATE
+           MOVE ACCT-CYC-PURCH-AMT TO STMT-PURCH-TOTAL
+           MOVE ACCT-CYC-REFUND-AMT TO STMT-REFUND-TOTAL
+           MOVE ACCT-CYC-FEE-AMT TO STMT-FEE-TOTAL
+           MOVE ACCT-CYC-CREDIT-AMT TO STMT-CREDIT-TOTAL
+           MOVE ACCT-CYC-INT-AMT TO STMT-INT-TOTAL
+           MOVE ACCT-CYC-LATE-CNT TO STMT-LATE-TXN-CNT
+
+           WRITE STATEMENT-REC-OUT
+
+           IF WS-STMT-OUT-STATUS NOT = '00'
+               DISPLAY 'ERROR WRITING STATEMENTS-OUT: '
+                       WS-STMT-OUT-STATUS
+           END-IF.
+
+      ******************************************************************
+      * Calculate Minimum Payment - a percentage of the current       *
+      * balance, floored at WS-MIN-PMT-FLOOR whenever a balance is    *
+      * actually owed                                                 *
+      ******************************************************************
+       CALCULATE-MIN-PAYMENT.
+           MOVE ZERO TO WS-MIN-PAYMENT
+           IF ACCT-CURR-BAL > ZERO
+               COMPUTE WS-MIN-PAYMENT ROUNDED =
+                   ACCT-CURR-BAL * WS-MIN-PMT-PERCENT
+               IF WS-MIN-PAYMENT < WS-MIN-PMT-FLOOR
+                   IF ACCT-CURR-BAL > WS-MIN-PMT-FLOOR
+                       MOVE WS-MIN-PMT-FLOOR TO WS-MIN-PAYMENT
+                   ELSE
+                       MOVE ACCT-CURR-BAL TO WS-MIN-PAYMENT
+                   END-IF
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * Write Batch Control Totals / Reconciliation Report             *
+      ******************************************************************
+       WRITE-CONTROL-REPORT.
+           DISPLAY '=============================================='
+           DISPLAY 'CARDPROC CONTROL TOTALS / RECONCILIATION REPORT'
+           DISPLAY '=============================================='
+           DISPLAY 'TRANSACTIONS READ FROM TXNS-IN . . . . : '
+                   WS-CT-TXN-READ-CNT
+           DISPLAY '----------------------------------------------'
+           DISPLAY 'APPLIED BY TRANSACTION TYPE'
+           DISPLAY '  PURCHASE (P)  COUNT: ' WS-CT-PURCH-CNT
+                   '  AMOUNT: ' WS-CT-PURCH-AMT
+           DISPLAY '  REFUND   (R)  COUNT: ' WS-CT-REFUND-CNT
+                   '  AMOUNT: ' WS-CT-REFUND-AMT
+           DISPLAY '  FEE      (F)  COUNT: ' WS-CT-FEE-CNT
+                   '  AMOUNT: ' WS-CT-FEE-AMT
+           DISPLAY '  CREDIT   (C)  COUNT: ' WS-CT-CREDIT-CNT
+                   '  AMOUNT: ' WS-CT-CREDIT-AMT
+           DISPLAY '  INTEREST      COUNT: ' WS-CT-INT-CNT
+                   '  AMOUNT: ' WS-CT-INT-AMT
+           DISPLAY '  OPEN     (O)  COUNT: ' WS-CT-OPEN-CNT
+           DISPLAY '  CLOSE    (X)  COUNT: ' WS-CT-CLOSE-CNT
+           DISPLAY '  OVERLIMIT FEE COUNT: ' WS-CT-OVERLIM-FEE-CNT
+                   '  AMOUNT: ' WS-CT-OVERLIM-FEE-AMT
+           DISPLAY '----------------------------------------------'
+           DISPLAY 'REJECTED TO REJECTS-OUT BY REASON'
+           DISPLAY '  NOACCT . . . . COUNT: ' WS-CT-REJ-NOACCT
+           DISPLAY '  BLOCKED  . . . COUNT: ' WS-CT-REJ-BLOCK
+           DISPLAY '  CLOSED . . . . COUNT: ' WS-CT-REJ-CLOSED
+           DISPLAY '  BADAMT . . . . COUNT: ' WS-CT-REJ-BADAMT
+           DISPLAY '  BADDATE  . . . COUNT: ' WS-CT-REJ-BADDATE
+           DISPLAY '  DUPACCT  . . . COUNT: ' WS-CT-REJ-DUPACCT
+           DISPLAY '  OVRLIMIT . . . COUNT: ' WS-CT-REJ-OVERLIM
+           DISPLAY '  TOTAL REJECTED COUNT: ' WS-CT-REJ-TOTAL-CNT
+           DISPLAY '----------------------------------------------'
+           DISPLAY 'ACCOUNT BALANCE RECONCILIATION'
+           DISPLAY '  BEGINNING BALANCE TOTAL: ' WS-CT-BEG-BAL-TOTAL
+           DISPLAY '  ENDING BALANCE TOTAL . : ' WS-CT-END-BAL-TOTAL
+           DISPLAY '=============================================='.
+
       ******************************************************************
       * Close All Files                                               *
       ******************************************************************
        CLOSE-FILES.
-           CLOSE ACCOUNTS-IN
+           CLOSE ACCOUNT-MASTER
                  TXNS-IN
                  ACCOUNTS-OUT
                  STATEMENTS-OUT
-                 REJECTS-OUT.
-
+                 REJECTS-OUT
+                 TRANHIST-OUT.
